@@ -11,7 +11,34 @@
        FILE-CONTROL.
            SELECT ALUMNOS ASSIGN TO
            'D:\Cobol- Practica\PRUEBA 1\ALUMNOS.DAT'
-               ORGANIZATION IS SEQUENTIAL.
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ID-ALUMNO
+               FILE STATUS IS WS-STATUS.
+           SELECT REPORTE ASSIGN TO
+           'D:\Cobol- Practica\PRUEBA 1\REPORTE.TXT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ESTADISTICAS ASSIGN TO
+           'D:\Cobol- Practica\PRUEBA 1\ESTADISTICAS.TXT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT EXPORTACION ASSIGN TO
+           'D:\Cobol- Practica\PRUEBA 1\EXPORT.CSV'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT AUDITORIA ASSIGN TO
+           'D:\Cobol- Practica\PRUEBA 1\AUDITORIA.LOG'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT TRANSACCIONES ASSIGN TO
+           'D:\Cobol- Practica\PRUEBA 1\TRANSACCIONES.DAT'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-STATUS-TX.
+           SELECT CHECKPOINT-REPORTE ASSIGN TO
+           'D:\Cobol- Practica\PRUEBA 1\CHECKPOINT_REPORTE.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS-CHK.
+           SELECT CHECKPOINT-EXPORT ASSIGN TO
+           'D:\Cobol- Practica\PRUEBA 1\CHECKPOINT_EXPORT.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS-CHK.
        DATA DIVISION.
        FILE SECTION.
        FD ALUMNOS.
@@ -22,6 +49,26 @@
               10 MATERIA OCCURS 5 TIMES PIC X(20).
            05 CALIFICACIONES.
               10 CALIFICACION OCCURS 5 TIMES PIC 9(2).
+       FD REPORTE.
+       01 REPORTE-LINEA PIC X(100).
+       FD ESTADISTICAS.
+       01 ESTADISTICAS-LINEA PIC X(100).
+       FD EXPORTACION.
+       01 EXPORTACION-LINEA PIC X(200).
+       FD AUDITORIA.
+       01 AUDITORIA-LINEA PIC X(150).
+       FD TRANSACCIONES.
+       01 TRANSACCION-REGISTRO.
+           05 ID-ALUMNO-TX         PIC 9(5).
+           05 NOMBRE-ALUMNO-TX     PIC X(30).
+           05 MATERIAS-TX.
+              10 MATERIA-TX OCCURS 5 TIMES PIC X(20).
+           05 CALIFICACIONES-TX.
+              10 CALIFICACION-TX OCCURS 5 TIMES PIC 9(2).
+       FD CHECKPOINT-REPORTE.
+       01 CHECKPOINT-LINEA-REP PIC X(20).
+       FD CHECKPOINT-EXPORT.
+       01 CHECKPOINT-LINEA-EXP PIC X(20).
        WORKING-STORAGE SECTION.
        01 WS-PROMEDIO  PIC 9(5)V99.
        01 WS-SUMA-NOTAS PIC 9(5)V99.
@@ -38,16 +85,104 @@
               10 MATERIA-IN OCCURS 5 TIMES PIC X(20).
            05 CALIFICACIONES-IN.
               10 CALIFICACION-IN OCCURS 5 TIMES PIC 9(2).
+       01 WS-EOF-ALUMNOS PIC X VALUE 'N'.
+       01 WS-DUPLICADO PIC X VALUE 'N'.
+       01 WS-GRABADO-OK PIC X VALUE 'N'.
+       01 WS-NOMBRE-ANTERIOR PIC X(30).
+       01 WS-CALIF-ANTERIOR-GRP.
+           05 WS-CALIF-ANTERIOR OCCURS 5 TIMES PIC 9(2).
+       01 WS-OPCION-EDICION PIC X.
+       01 WS-TIPO-BUSQUEDA PIC X.
+       01 WS-BUSQUEDA-ID PIC 9(5).
+       01 WS-COINCIDENCIAS PIC 9(3) VALUE ZERO.
+       01 WS-CALIF-VALIDA PIC X VALUE 'N'.
+       01 WS-NOTA-APROBATORIA PIC 9(2) VALUE 11.
+       01 WS-ESTADO-ALUMNO PIC X(9).
+       01 WS-OPERADOR-ID PIC X(10).
+       01 WS-ACCION-AUDITORIA PIC X(12).
+       01 WS-DETALLE-AUDITORIA PIC X(70).
+       01 WS-DETALLE-PTR PIC 9(3).
+       01 WS-FECHA-HORA PIC X(21).
+       01 WS-LIN-AUDITORIA.
+           05 WS-AUD-FECHA      PIC X(8).
+           05 FILLER            PIC X(1) VALUE SPACE.
+           05 WS-AUD-HORA       PIC X(6).
+           05 FILLER            PIC X(2) VALUE SPACES.
+           05 FILLER            PIC X(9) VALUE 'OPERADOR:'.
+           05 WS-AUD-OPERADOR   PIC X(10).
+           05 FILLER            PIC X(2) VALUE SPACES.
+           05 FILLER            PIC X(4) VALUE 'ID: '.
+           05 WS-AUD-ID         PIC 9(5).
+           05 FILLER            PIC X(2) VALUE SPACES.
+           05 FILLER            PIC X(8) VALUE 'ACCION: '.
+           05 WS-AUD-ACCION     PIC X(12).
+           05 FILLER            PIC X(2) VALUE SPACES.
+           05 FILLER            PIC X(9) VALUE 'DETALLE: '.
+           05 WS-AUD-DETALLE    PIC X(70).
+       01 WS-EOF-TRANSACCIONES PIC X VALUE 'N'.
+       01 WS-CONTADOR-CARGADOS PIC 9(5) VALUE ZERO.
+       01 WS-CONTADOR-RECHAZADOS PIC 9(5) VALUE ZERO.
+       01 WS-STATUS-TX PIC 9(2).
+       01 WS-STATUS-CHK PIC 9(2).
+       01 WS-PROCESO-ACTUAL PIC X(10).
+       01 WS-ULTIMO-ID-PROCESADO PIC 9(5) VALUE ZERO.
+       01 WS-REINICIAR PIC X VALUE 'N'.
+       01 WS-CHECKPOINT-DATA.
+           05 WS-CHK-PROCESO PIC X(10).
+           05 WS-CHK-ID      PIC 9(5).
+       01 WS-CONTADOR-CHECKPOINT PIC 9(5) VALUE ZERO.
+       01 WS-CHECKPOINT-INTERVALO PIC 9(3) VALUE 10.
+       01 WS-STATS-MATERIA OCCURS 5 TIMES.
+           05 WS-STATS-SUMA     PIC 9(7) VALUE ZERO.
+           05 WS-STATS-MAX      PIC 9(2) VALUE ZERO.
+           05 WS-STATS-MIN      PIC 9(2) VALUE 99.
+           05 WS-STATS-PROMEDIO PIC 9(3)V99 VALUE ZERO.
+       01 WS-CONTADOR-ALUMNOS PIC 9(5) VALUE ZERO.
+       01 WS-SUMA-GENERAL PIC 9(9) VALUE ZERO.
+       01 WS-PROMEDIO-GENERAL PIC 9(5)V99 VALUE ZERO.
+       01 WS-LIN-MATERIA-STATS.
+           05 FILLER            PIC X(8) VALUE 'MATERIA '.
+           05 WS-LIN-MAT-NUM    PIC 9.
+           05 FILLER            PIC X(12) VALUE '  PROMEDIO: '.
+           05 WS-LIN-MAT-PROM   PIC ZZ9.99.
+           05 FILLER            PIC X(7) VALUE '  MAX: '.
+           05 WS-LIN-MAT-MAX    PIC Z9.
+           05 FILLER            PIC X(7) VALUE '  MIN: '.
+           05 WS-LIN-MAT-MIN    PIC Z9.
+       01 WS-LIN-GENERAL.
+           05 FILLER            PIC X(27) VALUE
+                  'PROMEDIO GENERAL DE CLASE: '.
+           05 WS-LIN-GEN-PROM   PIC ZZ9.99.
+       01 WS-LIN-ENCABEZADO.
+           05 FILLER            PIC X(4) VALUE 'ID: '.
+           05 WS-LIN-ID         PIC 9(5).
+           05 FILLER            PIC X(10) VALUE '  NOMBRE: '.
+           05 WS-LIN-NOMBRE     PIC X(30).
+       01 WS-LIN-MATERIA.
+           05 FILLER            PIC X(10) VALUE '   MATERIA'.
+           05 FILLER            PIC X(3) VALUE ': '.
+           05 WS-LIN-MAT-NOMBRE PIC X(20).
+           05 FILLER            PIC X(15) VALUE '  CALIFICACION:'.
+           05 WS-LIN-MAT-NOTA   PIC Z9.
+       01 WS-LIN-PROMEDIO.
+           05 FILLER            PIC X(20) VALUE '   PROMEDIO FINAL: '.
+           05 WS-LIN-PROM       PIC ZZ.99.
+       01 WS-CSV-PROMEDIO      PIC Z9.99.
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-
+           DISPLAY "INGRESE SU ID DE OPERADOR: ".
+           ACCEPT WS-OPERADOR-ID.
 
        1000-MENU-OPCIONES.
             DISPLAY "BIENVENIDO AL MENU"
             DISPLAY "1.- REGISTRAR ESTUDIANTE"
             DISPLAY "2.- CALCULAR PROMEDIO"
             DISPLAY "3.- GENERAR REPORTE"
-            DISPLAY "4.- SALIR"
+            DISPLAY "4.- MODIFICAR/ELIMINAR ESTUDIANTE"
+            DISPLAY "5.- ESTADISTICAS POR MATERIA"
+            DISPLAY "6.- EXPORTAR A CSV"
+            DISPLAY "7.- CARGA MASIVA DE ESTUDIANTES"
+            DISPLAY "8.- SALIR"
 
             ACCEPT WS-OPCION.
 
@@ -59,6 +194,14 @@
             WHEN 3
                  PERFORM 4000-GENERAR-REPORTE
             WHEN 4
+                 PERFORM 5000-MODIFICAR-ELIMINAR-ESTUDIANTE
+            WHEN 5
+                 PERFORM 6000-GENERAR-ESTADISTICAS
+            WHEN 6
+                 PERFORM 7000-EXPORTAR-ALUMNOS
+            WHEN 7
+                 PERFORM 8000-CARGA-MASIVA-ESTUDIANTES
+            WHEN 8
                  STOP RUN
             WHEN OTHER
                  DISPLAY "OPCION NO VALIDAD"
@@ -69,26 +212,39 @@
 
        2000-REGISTRAR-ESTUDIANTE.
 
-           OPEN EXTEND ALUMNOS
-
            DISPLAY 'Ingrese ID del alumno: '.
            ACCEPT ID-ALUMNO-IN.
-           DISPLAY 'Ingrese nombre del alumno: '.
-           ACCEPT NOMBRE-ALUMNO-IN.
-
-           PERFORM VARYING WS-CONTADOR FROM 1 BY 1 UNTIL WS-CONTADOR > 5
-               DISPLAY 'Ingrese materia ' WS-CONTADOR ': '
-               ACCEPT MATERIA-IN(WS-CONTADOR)
-               DISPLAY 'Ingrese calificacion ' WS-CONTADOR ': '
-               ACCEPT CALIFICACION-IN(WS-CONTADOR)
-           END-PERFORM.
 
-           MOVE ID-ALUMNO-IN TO ID-ALUMNO.
-           MOVE NOMBRE-ALUMNO-IN TO NOMBRE-ALUMNO.
-           MOVE MATERIAS-IN TO MATERIAS.
-           MOVE CALIFICACIONES-IN TO CALIFICACIONES.
-           WRITE ALUMNO-REGISTRO.
-           CLOSE ALUMNOS
+           PERFORM 2100-VERIFICAR-DUPLICADO.
+
+           IF WS-DUPLICADO = 'S' THEN
+               DISPLAY "*************************************"
+               DISPLAY "ID-ALUMNO YA EXISTE. NO SE REGISTRA."
+               DISPLAY "*************************************"
+           ELSE
+               DISPLAY 'Ingrese nombre del alumno: '
+               ACCEPT NOMBRE-ALUMNO-IN
+
+               PERFORM VARYING WS-CONTADOR FROM 1 BY 1
+                         UNTIL WS-CONTADOR > 5
+                   DISPLAY 'Ingrese materia ' WS-CONTADOR ': '
+                   ACCEPT MATERIA-IN(WS-CONTADOR)
+                   MOVE 'N' TO WS-CALIF-VALIDA
+                   PERFORM UNTIL WS-CALIF-VALIDA = 'S'
+                       DISPLAY 'Ingrese calificacion ' WS-CONTADOR
+                               ' (00-20): '
+                       ACCEPT CALIFICACION-IN(WS-CONTADOR)
+                       IF CALIFICACION-IN(WS-CONTADOR) <= 20
+                           MOVE 'S' TO WS-CALIF-VALIDA
+                       ELSE
+                           DISPLAY
+                             "CALIFICACION INVALIDA. DEBE ESTAR 00-20."
+                       END-IF
+                   END-PERFORM
+               END-PERFORM
+
+               PERFORM 2200-GRABAR-ALUMNO
+           END-IF.
 
            DISPLAY "DESEA REGISTRAR OTRO ESTUDIANTE ?:"
            ACCEPT WS-BANDERA.
@@ -99,67 +255,684 @@
                 PERFORM 2000-REGISTRAR-ESTUDIANTE
            END-IF.
 
+       2050-ABRIR-ALUMNOS-ESCRITURA.
+           OPEN I-O ALUMNOS.
+           IF WS-STATUS = 35
+               OPEN OUTPUT ALUMNOS
+               CLOSE ALUMNOS
+               OPEN I-O ALUMNOS
+           END-IF.
+           IF WS-STATUS NOT = 00
+               DISPLAY "ERROR AL ABRIR EL ARCHIVO. CODIGO: " WS-STATUS
+           END-IF.
+
+       2100-VERIFICAR-DUPLICADO.
+           MOVE 'N' TO WS-DUPLICADO.
+           MOVE ID-ALUMNO-IN TO ID-ALUMNO.
+           OPEN INPUT ALUMNOS.
+           EVALUATE TRUE
+               WHEN WS-STATUS = 00
+                   READ ALUMNOS
+                       INVALID KEY MOVE 'N' TO WS-DUPLICADO
+                       NOT INVALID KEY MOVE 'S' TO WS-DUPLICADO
+                   END-READ
+               WHEN WS-STATUS = 35
+                   MOVE 'N' TO WS-DUPLICADO
+               WHEN OTHER
+                   DISPLAY "ERROR AL ABRIR EL ARCHIVO. CODIGO: "
+                           WS-STATUS
+                   MOVE 'S' TO WS-DUPLICADO
+           END-EVALUATE.
+           CLOSE ALUMNOS.
+
+       2200-GRABAR-ALUMNO.
+           MOVE 'N' TO WS-GRABADO-OK.
+           MOVE ID-ALUMNO-IN TO ID-ALUMNO.
+           MOVE NOMBRE-ALUMNO-IN TO NOMBRE-ALUMNO.
+           MOVE MATERIAS-IN TO MATERIAS.
+           MOVE CALIFICACIONES-IN TO CALIFICACIONES.
+           PERFORM 2050-ABRIR-ALUMNOS-ESCRITURA.
+           IF WS-STATUS = 00
+               WRITE ALUMNO-REGISTRO
+                   INVALID KEY
+                       DISPLAY
+                        "ERROR AL GRABAR ALUMNO. CODIGO: " WS-STATUS
+                   NOT INVALID KEY
+                       MOVE 'S' TO WS-GRABADO-OK
+                       MOVE "ALTA" TO WS-ACCION-AUDITORIA
+                       MOVE "REGISTRO NUEVO DE ESTUDIANTE"
+                           TO WS-DETALLE-AUDITORIA
+                       PERFORM 9000-REGISTRAR-AUDITORIA
+               END-WRITE
+           END-IF.
+           CLOSE ALUMNOS.
+
        3000-CALCULAR-PROMEDIO.
            MOVE 'N' TO WS-BANDERA.
 
            PERFORM UNTIL WS-BANDERA = 'S'
-           DISPLAY "INGRESE EL NOMBRE DEL ESTUDIANTE:"
-           ACCEPT WS-BUSQUEDA
+           DISPLAY "BUSCAR POR (I) ID O (N) NOMBRE ?"
+           ACCEPT WS-TIPO-BUSQUEDA
 
-           IF FUNCTION LENGTH(WS-BUSQUEDA) > 0 THEN
+           IF WS-TIPO-BUSQUEDA = 'I' OR WS-TIPO-BUSQUEDA = 'i' OR
+              WS-TIPO-BUSQUEDA = 'N' OR WS-TIPO-BUSQUEDA = 'n' THEN
                  MOVE 'S' TO WS-BANDERA
            ELSE
                  DISPLAY "******************"
-                 DISPLAY "BUSQUEDA NO VALIDA"
+                 DISPLAY "OPCION NO VALIDA"
                  DISPLAY "******************"
            END-IF
            END-PERFORM.
 
+           MOVE 'N' TO WS-ENCONTRADO.
+           MOVE ZERO TO WS-COINCIDENCIAS.
            OPEN INPUT ALUMNOS.
 
-           IF WS-STATUS NOT = "00" AND WS-STATUS NOT = "97"
-            DISPLAY "ERROR AL ABRIR EL ARCHIVO. CODIGO: " WS-STATUS
-           STOP RUN.
+           EVALUATE TRUE
+             WHEN WS-STATUS = 00
+               EVALUATE WS-TIPO-BUSQUEDA
+                 WHEN 'I' WHEN 'i'
+                   PERFORM 3100-BUSCAR-POR-ID
+                 WHEN OTHER
+                   PERFORM 3200-BUSCAR-POR-NOMBRE
+               END-EVALUATE
+             WHEN WS-STATUS = 35
+               CONTINUE
+             WHEN OTHER
+               DISPLAY "ERROR AL ABRIR EL ARCHIVO. CODIGO: " WS-STATUS
+           END-EVALUATE.
+
+           CLOSE ALUMNOS.
+
+           IF WS-ENCONTRADO = 'N' THEN
+             DISPLAY "ESTUDIANTE NO ENCONTRADO."
+           END-IF.
 
-           PERFORM UNTIL WS-STATUS = "10" OR WS-ENCONTRADO = 'S'
+           DISPLAY "DESEA VOLVER AL MENU PRINCIPAL ? S / N "
+           ACCEPT WS-OPCION
+
+           EVALUATE WS-OPCION
+           WHEN 'S'
+               PERFORM 1000-MENU-OPCIONES
+           WHEN 'N'
+               PERFORM 3000-CALCULAR-PROMEDIO
+           WHEN OTHER
+               DISPLAY "OPCION NO VALIDA, VOLVIENDO AL MENU PRINCIPAL"
+               PERFORM 1000-MENU-OPCIONES
+           END-EVALUATE.
+
+       3100-BUSCAR-POR-ID.
+           DISPLAY "INGRESE EL ID DEL ESTUDIANTE:"
+           ACCEPT WS-BUSQUEDA-ID.
+           MOVE WS-BUSQUEDA-ID TO ID-ALUMNO.
+           READ ALUMNOS
+               INVALID KEY MOVE 'N' TO WS-ENCONTRADO
+               NOT INVALID KEY
+                   MOVE 'S' TO WS-ENCONTRADO
+                   PERFORM 3300-CALCULAR-Y-MOSTRAR
+           END-READ.
+
+       3200-BUSCAR-POR-NOMBRE.
+           DISPLAY "INGRESE EL NOMBRE DEL ESTUDIANTE:"
+           ACCEPT WS-BUSQUEDA.
+           MOVE 'N' TO WS-EOF-ALUMNOS.
+           PERFORM UNTIL WS-EOF-ALUMNOS = 'S'
              READ ALUMNOS INTO ALUMNO-REGISTRO
-               AT END MOVE "10" TO WS-STATUS
+               AT END MOVE 'S' TO WS-EOF-ALUMNOS
+               NOT AT END
+                 IF NOMBRE-ALUMNO = WS-BUSQUEDA
+                     MOVE 'S' TO WS-ENCONTRADO
+                     ADD 1 TO WS-COINCIDENCIAS
+                     PERFORM 3300-CALCULAR-Y-MOSTRAR
+                 END-IF
              END-READ
+           END-PERFORM.
+           DISPLAY "COINCIDENCIAS ENCONTRADAS: " WS-COINCIDENCIAS.
+
+       3300-CALCULAR-Y-MOSTRAR.
+           COMPUTE WS-SUMA-NOTAS =
+             CALIFICACION(1) + CALIFICACION(2) + CALIFICACION (3)
+             + CALIFICACION(4) + CALIFICACION(5)
+           COMPUTE WS-PROMEDIO = WS-SUMA-NOTAS / 5
+           IF WS-PROMEDIO >= WS-NOTA-APROBATORIA
+               MOVE "APROBADO" TO WS-ESTADO-ALUMNO
+           ELSE
+               MOVE "REPROBADO" TO WS-ESTADO-ALUMNO
+           END-IF
+           DISPLAY "ID: " ID-ALUMNO
+           DISPLAY "ESTUDIANTE: " NOMBRE-ALUMNO
+           DISPLAY "PROMEDIO: " WS-PROMEDIO " - " WS-ESTADO-ALUMNO.
 
-            IF NOMBRE-ALUMNO = WS-BUSQUEDA THEN
-                 MOVE 'S' TO WS-ENCONTRADO
-                 COMPUTE WS-SUMA-NOTAS =
-                   CALIFICACION(1) + CALIFICACION(2) + CALIFICACION (3)
-                   + CALIFICACION(4) + CALIFICACION(5)
-                 COMPUTE WS-PROMEDIO = WS-SUMA-NOTAS / 5
-            END-IF
+       4000-GENERAR-REPORTE.
+           MOVE "REPORTE" TO WS-PROCESO-ACTUAL.
+           PERFORM 9100-LEER-CHECKPOINT.
+
+           MOVE 'N' TO WS-REINICIAR.
+           IF WS-ULTIMO-ID-PROCESADO > ZERO
+               DISPLAY "PUNTO DE CONTROL ENCONTRADO EN ID: "
+                       WS-ULTIMO-ID-PROCESADO
+               DISPLAY "DESEA REANUDAR DESDE AHI ? S / N"
+               ACCEPT WS-REINICIAR
+           END-IF.
+
+           MOVE 'N' TO WS-EOF-ALUMNOS.
+           MOVE ZERO TO WS-CONTADOR-CHECKPOINT.
+           OPEN INPUT ALUMNOS.
+
+           EVALUATE TRUE
+               WHEN WS-STATUS = 00
+                   IF WS-REINICIAR = 'S' OR WS-REINICIAR = 's'
+                       OPEN EXTEND REPORTE
+                       MOVE WS-ULTIMO-ID-PROCESADO TO ID-ALUMNO
+                       START ALUMNOS KEY > ID-ALUMNO
+                           INVALID KEY MOVE 'S' TO WS-EOF-ALUMNOS
+                       END-START
+                   ELSE
+                       OPEN OUTPUT REPORTE
+                   END-IF
+
+                   PERFORM UNTIL WS-EOF-ALUMNOS = 'S'
+                     READ ALUMNOS INTO ALUMNO-REGISTRO
+                       AT END MOVE 'S' TO WS-EOF-ALUMNOS
+                       NOT AT END
+                           PERFORM 4100-IMPRIMIR-ALUMNO
+                           ADD 1 TO WS-CONTADOR-CHECKPOINT
+                           IF FUNCTION MOD(WS-CONTADOR-CHECKPOINT,
+                                   WS-CHECKPOINT-INTERVALO) = 0
+                               PERFORM 9200-GRABAR-CHECKPOINT
+                           END-IF
+                     END-READ
+                   END-PERFORM
+
+                   CLOSE REPORTE
+                   PERFORM 9300-LIMPIAR-CHECKPOINT
+                   DISPLAY "REPORTE GENERADO EN REPORTE.TXT"
+               WHEN WS-STATUS = 35
+                   DISPLAY "NO HAY ALUMNOS REGISTRADOS. "
+                           "NO SE GENERA REPORTE."
+               WHEN OTHER
+                   DISPLAY "ERROR AL ABRIR EL ARCHIVO. CODIGO: "
+                           WS-STATUS
+           END-EVALUATE.
+
+           CLOSE ALUMNOS.
+           PERFORM 1000-MENU-OPCIONES.
+
+       4100-IMPRIMIR-ALUMNO.
+           MOVE ID-ALUMNO TO WS-LIN-ID.
+           MOVE NOMBRE-ALUMNO TO WS-LIN-NOMBRE.
+           MOVE WS-LIN-ENCABEZADO TO REPORTE-LINEA.
+           WRITE REPORTE-LINEA.
+
+           MOVE ZERO TO WS-SUMA-NOTAS.
+           PERFORM VARYING WS-CONTADOR FROM 1 BY 1
+                     UNTIL WS-CONTADOR > 5
+               MOVE MATERIA(WS-CONTADOR) TO WS-LIN-MAT-NOMBRE
+               MOVE CALIFICACION(WS-CONTADOR) TO WS-LIN-MAT-NOTA
+               MOVE WS-LIN-MATERIA TO REPORTE-LINEA
+               WRITE REPORTE-LINEA
+               ADD CALIFICACION(WS-CONTADOR) TO WS-SUMA-NOTAS
            END-PERFORM.
 
+           COMPUTE WS-PROMEDIO = WS-SUMA-NOTAS / 5.
+           MOVE WS-PROMEDIO TO WS-LIN-PROM.
+           MOVE WS-LIN-PROMEDIO TO REPORTE-LINEA.
+           WRITE REPORTE-LINEA.
+
+           MOVE SPACES TO REPORTE-LINEA.
+           WRITE REPORTE-LINEA.
+
+       5000-MODIFICAR-ELIMINAR-ESTUDIANTE.
+           DISPLAY 'Ingrese ID del alumno a modificar/eliminar: '.
+           ACCEPT ID-ALUMNO-IN.
+
+           OPEN I-O ALUMNOS.
+
+           EVALUATE TRUE
+             WHEN WS-STATUS = 00
+               MOVE ID-ALUMNO-IN TO ID-ALUMNO
+               READ ALUMNOS
+                 INVALID KEY
+                   DISPLAY "ESTUDIANTE NO ENCONTRADO."
+                 NOT INVALID KEY
+                   DISPLAY "ESTUDIANTE ENCONTRADO: " NOMBRE-ALUMNO
+                   DISPLAY "M-MODIFICAR  E-ELIMINAR  C-CANCELAR"
+                   ACCEPT WS-OPCION-EDICION
+                   EVALUATE WS-OPCION-EDICION
+                     WHEN 'M' WHEN 'm'
+                       MOVE NOMBRE-ALUMNO TO WS-NOMBRE-ANTERIOR
+                       MOVE CALIFICACIONES TO WS-CALIF-ANTERIOR-GRP
+                       PERFORM 5100-CAPTURAR-DATOS-EDICION
+                       REWRITE ALUMNO-REGISTRO
+                         INVALID KEY
+                           DISPLAY "ERROR AL ACTUALIZAR. CODIGO: "
+                                   WS-STATUS
+                         NOT INVALID KEY
+                           DISPLAY "ESTUDIANTE ACTUALIZADO."
+                           MOVE "MODIFICACION" TO WS-ACCION-AUDITORIA
+                           PERFORM 9010-CONSTRUIR-DETALLE-CAMBIO
+                           PERFORM 9000-REGISTRAR-AUDITORIA
+                       END-REWRITE
+                     WHEN 'E' WHEN 'e'
+                       DELETE ALUMNOS RECORD
+                         INVALID KEY
+                           DISPLAY "ERROR AL ELIMINAR. CODIGO: "
+                                   WS-STATUS
+                         NOT INVALID KEY
+                           DISPLAY "ESTUDIANTE ELIMINADO."
+                           MOVE "BAJA" TO WS-ACCION-AUDITORIA
+                           MOVE "ELIMINACION DE REGISTRO DE ALUMNO"
+                               TO WS-DETALLE-AUDITORIA
+                           PERFORM 9000-REGISTRAR-AUDITORIA
+                       END-DELETE
+                     WHEN OTHER
+                       DISPLAY "OPERACION CANCELADA."
+                   END-EVALUATE
+               END-READ
+             WHEN WS-STATUS = 35
+               DISPLAY "ESTUDIANTE NO ENCONTRADO."
+             WHEN OTHER
+               DISPLAY "ERROR AL ABRIR EL ARCHIVO. CODIGO: " WS-STATUS
+           END-EVALUATE.
+
            CLOSE ALUMNOS.
 
-           IF WS-ENCONTRADO = 'S' THEN
-             DISPLAY "ESTUDIANTE: " NOMBRE-ALUMNO
-             DISPLAY "PROMEDIO: " WS-PROMEDIO
+           DISPLAY "DESEA VOLVER AL MENU PRINCIPAL ? S / N "
+           ACCEPT WS-BANDERA.
+
+           IF WS-BANDERA = 'N'
+               PERFORM 5000-MODIFICAR-ELIMINAR-ESTUDIANTE
            ELSE
-             DISPLAY "ESTUDIANTE NO ENCONTRADO."
+               PERFORM 1000-MENU-OPCIONES
+           END-IF.
 
-             DISPLAY "DESEA VOLVER AL MENU PRINCIPAL ? S / N "
-             ACCEPT WS-OPCION
+       5100-CAPTURAR-DATOS-EDICION.
+           DISPLAY 'Nuevo nombre del alumno: '
+           ACCEPT NOMBRE-ALUMNO
 
-             EVALUATE WS-OPCION
-             WHEN 'S'
-                 PERFORM 1000-MENU-OPCIONES
-             WHEN 'N'
-                 PERFORM 3000-CALCULAR-PROMEDIO
-             WHEN OTHER
-                 DISPLAY "OPCION NO VALIDA, VOLVIENDO AL MENU PRINCIPAL"
-                 PERFORM 1000-MENU-OPCIONES
-             END-EVALUATE
+           PERFORM VARYING WS-CONTADOR FROM 1 BY 1
+                     UNTIL WS-CONTADOR > 5
+               DISPLAY 'Nueva materia ' WS-CONTADOR ': '
+               ACCEPT MATERIA(WS-CONTADOR)
+               MOVE 'N' TO WS-CALIF-VALIDA
+               PERFORM UNTIL WS-CALIF-VALIDA = 'S'
+                   DISPLAY 'Nueva calificacion ' WS-CONTADOR
+                           ' (00-20): '
+                   ACCEPT CALIFICACION(WS-CONTADOR)
+                   IF CALIFICACION(WS-CONTADOR) <= 20
+                       MOVE 'S' TO WS-CALIF-VALIDA
+                   ELSE
+                       DISPLAY
+                         "CALIFICACION INVALIDA. DEBE ESTAR 00-20."
+                   END-IF
+               END-PERFORM
+           END-PERFORM.
+
+       6000-GENERAR-ESTADISTICAS.
+           MOVE 'N' TO WS-EOF-ALUMNOS.
+           MOVE ZERO TO WS-CONTADOR-ALUMNOS.
+           MOVE ZERO TO WS-SUMA-GENERAL.
+           PERFORM VARYING WS-CONTADOR FROM 1 BY 1
+                     UNTIL WS-CONTADOR > 5
+               MOVE ZERO TO WS-STATS-SUMA(WS-CONTADOR)
+               MOVE ZERO TO WS-STATS-MAX(WS-CONTADOR)
+               MOVE 99 TO WS-STATS-MIN(WS-CONTADOR)
+           END-PERFORM.
+
+           OPEN INPUT ALUMNOS.
+
+           EVALUATE TRUE
+               WHEN WS-STATUS = 00
+                   OPEN OUTPUT ESTADISTICAS
+
+                   PERFORM UNTIL WS-EOF-ALUMNOS = 'S'
+                     READ ALUMNOS INTO ALUMNO-REGISTRO
+                       AT END MOVE 'S' TO WS-EOF-ALUMNOS
+                       NOT AT END
+                         ADD 1 TO WS-CONTADOR-ALUMNOS
+                         PERFORM 6200-ACUMULAR-MATERIAS
+                     END-READ
+                   END-PERFORM
+
+                   IF WS-CONTADOR-ALUMNOS = ZERO
+                       MOVE "NO HAY ALUMNOS REGISTRADOS."
+                           TO ESTADISTICAS-LINEA
+                       WRITE ESTADISTICAS-LINEA
+                   ELSE
+                       PERFORM VARYING WS-CONTADOR FROM 1 BY 1
+                                 UNTIL WS-CONTADOR > 5
+                           COMPUTE WS-STATS-PROMEDIO(WS-CONTADOR) =
+                             WS-STATS-SUMA(WS-CONTADOR) /
+                             WS-CONTADOR-ALUMNOS
+                           PERFORM 6100-ESCRIBIR-LINEA-MATERIA
+                       END-PERFORM
+                       COMPUTE WS-PROMEDIO-GENERAL =
+                           WS-SUMA-GENERAL / (WS-CONTADOR-ALUMNOS * 5)
+                       MOVE WS-PROMEDIO-GENERAL TO WS-LIN-GEN-PROM
+                       MOVE WS-LIN-GENERAL TO ESTADISTICAS-LINEA
+                       WRITE ESTADISTICAS-LINEA
+                   END-IF
+
+                   CLOSE ESTADISTICAS
+                   DISPLAY "ESTADISTICAS GENERADAS EN ESTADISTICAS.TXT"
+               WHEN WS-STATUS = 35
+                   OPEN OUTPUT ESTADISTICAS
+                   MOVE "NO HAY ALUMNOS REGISTRADOS."
+                       TO ESTADISTICAS-LINEA
+                   WRITE ESTADISTICAS-LINEA
+                   CLOSE ESTADISTICAS
+                   DISPLAY "ESTADISTICAS GENERADAS EN ESTADISTICAS.TXT"
+               WHEN OTHER
+                   DISPLAY "ERROR AL ABRIR EL ARCHIVO. CODIGO: "
+                           WS-STATUS
+           END-EVALUATE.
+
+           CLOSE ALUMNOS.
+           PERFORM 1000-MENU-OPCIONES.
+
+       6100-ESCRIBIR-LINEA-MATERIA.
+           MOVE WS-CONTADOR TO WS-LIN-MAT-NUM.
+           MOVE WS-STATS-PROMEDIO(WS-CONTADOR) TO WS-LIN-MAT-PROM.
+           MOVE WS-STATS-MAX(WS-CONTADOR) TO WS-LIN-MAT-MAX.
+           MOVE WS-STATS-MIN(WS-CONTADOR) TO WS-LIN-MAT-MIN.
+           MOVE WS-LIN-MATERIA-STATS TO ESTADISTICAS-LINEA.
+           WRITE ESTADISTICAS-LINEA.
+
+       6200-ACUMULAR-MATERIAS.
+           PERFORM VARYING WS-CONTADOR FROM 1 BY 1
+                     UNTIL WS-CONTADOR > 5
+               ADD CALIFICACION(WS-CONTADOR)
+                   TO WS-STATS-SUMA(WS-CONTADOR)
+               ADD CALIFICACION(WS-CONTADOR) TO WS-SUMA-GENERAL
+               IF CALIFICACION(WS-CONTADOR) > WS-STATS-MAX(WS-CONTADOR)
+                   MOVE CALIFICACION(WS-CONTADOR)
+                       TO WS-STATS-MAX(WS-CONTADOR)
+               END-IF
+               IF CALIFICACION(WS-CONTADOR) < WS-STATS-MIN(WS-CONTADOR)
+                   MOVE CALIFICACION(WS-CONTADOR)
+                       TO WS-STATS-MIN(WS-CONTADOR)
+               END-IF
+           END-PERFORM.
+
+       7000-EXPORTAR-ALUMNOS.
+           MOVE "EXPORT" TO WS-PROCESO-ACTUAL.
+           PERFORM 9100-LEER-CHECKPOINT.
+
+           MOVE 'N' TO WS-REINICIAR.
+           IF WS-ULTIMO-ID-PROCESADO > ZERO
+               DISPLAY "PUNTO DE CONTROL ENCONTRADO EN ID: "
+                       WS-ULTIMO-ID-PROCESADO
+               DISPLAY "DESEA REANUDAR DESDE AHI ? S / N"
+               ACCEPT WS-REINICIAR
            END-IF.
-           STOP RUN.
 
-       4000-GENERAR-REPORTE.
-            DISPLAY "REPORTE GENERADO"
-            STOP RUN.
+           MOVE 'N' TO WS-EOF-ALUMNOS.
+           MOVE ZERO TO WS-CONTADOR-CHECKPOINT.
+           OPEN INPUT ALUMNOS.
+
+           EVALUATE TRUE
+               WHEN WS-STATUS = 00
+                   IF WS-REINICIAR = 'S' OR WS-REINICIAR = 's'
+                       OPEN EXTEND EXPORTACION
+                       MOVE WS-ULTIMO-ID-PROCESADO TO ID-ALUMNO
+                       START ALUMNOS KEY > ID-ALUMNO
+                           INVALID KEY MOVE 'S' TO WS-EOF-ALUMNOS
+                       END-START
+                   ELSE
+                       OPEN OUTPUT EXPORTACION
+                   END-IF
+
+                   PERFORM UNTIL WS-EOF-ALUMNOS = 'S'
+                     READ ALUMNOS INTO ALUMNO-REGISTRO
+                       AT END MOVE 'S' TO WS-EOF-ALUMNOS
+                       NOT AT END
+                           PERFORM 7100-ESCRIBIR-LINEA-CSV
+                           ADD 1 TO WS-CONTADOR-CHECKPOINT
+                           IF FUNCTION MOD(WS-CONTADOR-CHECKPOINT,
+                                   WS-CHECKPOINT-INTERVALO) = 0
+                               PERFORM 9200-GRABAR-CHECKPOINT
+                           END-IF
+                     END-READ
+                   END-PERFORM
+
+                   CLOSE EXPORTACION
+                   PERFORM 9300-LIMPIAR-CHECKPOINT
+                   DISPLAY "EXPORTACION GENERADA EN EXPORT.CSV"
+               WHEN WS-STATUS = 35
+                   DISPLAY "NO HAY ALUMNOS REGISTRADOS. "
+                           "NO SE EXPORTA."
+               WHEN OTHER
+                   DISPLAY "ERROR AL ABRIR EL ARCHIVO. CODIGO: "
+                           WS-STATUS
+           END-EVALUATE.
+
+           CLOSE ALUMNOS.
+           PERFORM 1000-MENU-OPCIONES.
+
+       7100-ESCRIBIR-LINEA-CSV.
+           COMPUTE WS-SUMA-NOTAS =
+             CALIFICACION(1) + CALIFICACION(2) + CALIFICACION (3)
+             + CALIFICACION(4) + CALIFICACION(5)
+           COMPUTE WS-PROMEDIO = WS-SUMA-NOTAS / 5
+           MOVE WS-PROMEDIO TO WS-CSV-PROMEDIO
+
+           STRING
+               ID-ALUMNO                     DELIMITED BY SIZE
+               ","                           DELIMITED BY SIZE
+               FUNCTION TRIM(NOMBRE-ALUMNO)  DELIMITED BY SIZE
+               ","                           DELIMITED BY SIZE
+               FUNCTION TRIM(MATERIA(1))     DELIMITED BY SIZE
+               ","                           DELIMITED BY SIZE
+               CALIFICACION(1)               DELIMITED BY SIZE
+               ","                           DELIMITED BY SIZE
+               FUNCTION TRIM(MATERIA(2))     DELIMITED BY SIZE
+               ","                           DELIMITED BY SIZE
+               CALIFICACION(2)               DELIMITED BY SIZE
+               ","                           DELIMITED BY SIZE
+               FUNCTION TRIM(MATERIA(3))     DELIMITED BY SIZE
+               ","                           DELIMITED BY SIZE
+               CALIFICACION(3)               DELIMITED BY SIZE
+               ","                           DELIMITED BY SIZE
+               FUNCTION TRIM(MATERIA(4))     DELIMITED BY SIZE
+               ","                           DELIMITED BY SIZE
+               CALIFICACION(4)               DELIMITED BY SIZE
+               ","                           DELIMITED BY SIZE
+               FUNCTION TRIM(MATERIA(5))     DELIMITED BY SIZE
+               ","                           DELIMITED BY SIZE
+               CALIFICACION(5)               DELIMITED BY SIZE
+               ","                           DELIMITED BY SIZE
+               FUNCTION TRIM(WS-CSV-PROMEDIO) DELIMITED BY SIZE
+               INTO EXPORTACION-LINEA
+           END-STRING.
+           WRITE EXPORTACION-LINEA.
+
+       8000-CARGA-MASIVA-ESTUDIANTES.
+           MOVE 'N' TO WS-EOF-TRANSACCIONES.
+           MOVE ZERO TO WS-CONTADOR-CARGADOS.
+           MOVE ZERO TO WS-CONTADOR-RECHAZADOS.
+           OPEN INPUT TRANSACCIONES.
+
+           IF WS-STATUS-TX NOT = 00
+               DISPLAY "ERROR AL ABRIR TRANSACCIONES. CODIGO: "
+                       WS-STATUS-TX
+           ELSE
+               PERFORM UNTIL WS-EOF-TRANSACCIONES = 'S'
+                 READ TRANSACCIONES
+                   AT END MOVE 'S' TO WS-EOF-TRANSACCIONES
+                   NOT AT END PERFORM 8100-PROCESAR-TRANSACCION
+                 END-READ
+               END-PERFORM
+
+               CLOSE TRANSACCIONES
+
+               DISPLAY "CARGA MASIVA FINALIZADA."
+               DISPLAY "ESTUDIANTES CARGADOS: " WS-CONTADOR-CARGADOS
+               DISPLAY "ESTUDIANTES RECHAZADOS: " WS-CONTADOR-RECHAZADOS
+           END-IF.
+
+           PERFORM 1000-MENU-OPCIONES.
+
+       8100-PROCESAR-TRANSACCION.
+           MOVE TRANSACCION-REGISTRO TO ALUMNO-DATA.
+           PERFORM 2100-VERIFICAR-DUPLICADO.
+
+           MOVE 'S' TO WS-CALIF-VALIDA.
+           PERFORM VARYING WS-CONTADOR FROM 1 BY 1
+                     UNTIL WS-CONTADOR > 5
+               IF CALIFICACION-IN(WS-CONTADOR) > 20
+                   MOVE 'N' TO WS-CALIF-VALIDA
+               END-IF
+           END-PERFORM.
+
+           IF WS-DUPLICADO = 'S'
+               DISPLAY "RECHAZADO (ID DUPLICADO): " ID-ALUMNO-IN
+               ADD 1 TO WS-CONTADOR-RECHAZADOS
+           ELSE
+               IF WS-CALIF-VALIDA = 'N'
+                   DISPLAY "RECHAZADO (CALIFICACION INVALIDA): "
+                           ID-ALUMNO-IN
+                   ADD 1 TO WS-CONTADOR-RECHAZADOS
+               ELSE
+                   PERFORM 2200-GRABAR-ALUMNO
+                   IF WS-GRABADO-OK = 'S'
+                       ADD 1 TO WS-CONTADOR-CARGADOS
+                   ELSE
+                       DISPLAY "RECHAZADO (ERROR AL GRABAR): "
+                               ID-ALUMNO-IN
+                       ADD 1 TO WS-CONTADOR-RECHAZADOS
+                   END-IF
+               END-IF
+           END-IF.
+
+       9000-REGISTRAR-AUDITORIA.
+           MOVE FUNCTION CURRENT-DATE TO WS-FECHA-HORA.
+           MOVE WS-FECHA-HORA(1:8) TO WS-AUD-FECHA.
+           MOVE WS-FECHA-HORA(9:6) TO WS-AUD-HORA.
+           MOVE WS-OPERADOR-ID TO WS-AUD-OPERADOR.
+           MOVE ID-ALUMNO TO WS-AUD-ID.
+           MOVE WS-ACCION-AUDITORIA TO WS-AUD-ACCION.
+           MOVE WS-DETALLE-AUDITORIA TO WS-AUD-DETALLE.
+
+           OPEN EXTEND AUDITORIA.
+           WRITE AUDITORIA-LINEA FROM WS-LIN-AUDITORIA.
+           CLOSE AUDITORIA.
+
+       9010-CONSTRUIR-DETALLE-CAMBIO.
+           MOVE SPACES TO WS-DETALLE-AUDITORIA.
+           MOVE 1 TO WS-DETALLE-PTR.
+
+           IF NOMBRE-ALUMNO NOT = WS-NOMBRE-ANTERIOR
+               STRING
+                   "NOM:"                  DELIMITED BY SIZE
+                   WS-NOMBRE-ANTERIOR(1:10) DELIMITED BY SIZE
+                   "->"                    DELIMITED BY SIZE
+                   NOMBRE-ALUMNO(1:10)     DELIMITED BY SIZE
+                   " "                     DELIMITED BY SIZE
+                   INTO WS-DETALLE-AUDITORIA
+                   WITH POINTER WS-DETALLE-PTR
+               END-STRING
+           END-IF.
+
+           STRING
+               "CALIF ANT:"            DELIMITED BY SIZE
+               WS-CALIF-ANTERIOR(1)    DELIMITED BY SIZE
+               ","                     DELIMITED BY SIZE
+               WS-CALIF-ANTERIOR(2)    DELIMITED BY SIZE
+               ","                     DELIMITED BY SIZE
+               WS-CALIF-ANTERIOR(3)    DELIMITED BY SIZE
+               ","                     DELIMITED BY SIZE
+               WS-CALIF-ANTERIOR(4)    DELIMITED BY SIZE
+               ","                     DELIMITED BY SIZE
+               WS-CALIF-ANTERIOR(5)    DELIMITED BY SIZE
+               " NVO:"                 DELIMITED BY SIZE
+               CALIFICACION(1)         DELIMITED BY SIZE
+               ","                     DELIMITED BY SIZE
+               CALIFICACION(2)         DELIMITED BY SIZE
+               ","                     DELIMITED BY SIZE
+               CALIFICACION(3)         DELIMITED BY SIZE
+               ","                     DELIMITED BY SIZE
+               CALIFICACION(4)         DELIMITED BY SIZE
+               ","                     DELIMITED BY SIZE
+               CALIFICACION(5)         DELIMITED BY SIZE
+               INTO WS-DETALLE-AUDITORIA
+               WITH POINTER WS-DETALLE-PTR
+           END-STRING.
+
+       9100-LEER-CHECKPOINT.
+           MOVE ZERO TO WS-ULTIMO-ID-PROCESADO.
+           EVALUATE WS-PROCESO-ACTUAL
+               WHEN "REPORTE"
+                   OPEN INPUT CHECKPOINT-REPORTE
+                   IF WS-STATUS-CHK = 00
+                       READ CHECKPOINT-REPORTE INTO WS-CHECKPOINT-DATA
+                           AT END CONTINUE
+                           NOT AT END
+                               MOVE WS-CHK-ID TO WS-ULTIMO-ID-PROCESADO
+                       END-READ
+                       CLOSE CHECKPOINT-REPORTE
+                   END-IF
+               WHEN "EXPORT"
+                   OPEN INPUT CHECKPOINT-EXPORT
+                   IF WS-STATUS-CHK = 00
+                       READ CHECKPOINT-EXPORT INTO WS-CHECKPOINT-DATA
+                           AT END CONTINUE
+                           NOT AT END
+                               MOVE WS-CHK-ID TO WS-ULTIMO-ID-PROCESADO
+                       END-READ
+                       CLOSE CHECKPOINT-EXPORT
+                   END-IF
+           END-EVALUATE.
+
+       9200-GRABAR-CHECKPOINT.
+           MOVE WS-PROCESO-ACTUAL TO WS-CHK-PROCESO.
+           MOVE ID-ALUMNO TO WS-CHK-ID.
+           EVALUATE WS-PROCESO-ACTUAL
+               WHEN "REPORTE"
+                   OPEN OUTPUT CHECKPOINT-REPORTE
+                   IF WS-STATUS-CHK NOT = 00
+                       DISPLAY "ERROR AL ABRIR CHECKPOINT. CODIGO: "
+                               WS-STATUS-CHK
+                   ELSE
+                       WRITE CHECKPOINT-LINEA-REP
+                           FROM WS-CHECKPOINT-DATA
+                       CLOSE CHECKPOINT-REPORTE
+                   END-IF
+               WHEN "EXPORT"
+                   OPEN OUTPUT CHECKPOINT-EXPORT
+                   IF WS-STATUS-CHK NOT = 00
+                       DISPLAY "ERROR AL ABRIR CHECKPOINT. CODIGO: "
+                               WS-STATUS-CHK
+                   ELSE
+                       WRITE CHECKPOINT-LINEA-EXP
+                           FROM WS-CHECKPOINT-DATA
+                       CLOSE CHECKPOINT-EXPORT
+                   END-IF
+           END-EVALUATE.
+
+       9300-LIMPIAR-CHECKPOINT.
+           MOVE WS-PROCESO-ACTUAL TO WS-CHK-PROCESO.
+           MOVE ZERO TO WS-CHK-ID.
+           EVALUATE WS-PROCESO-ACTUAL
+               WHEN "REPORTE"
+                   OPEN OUTPUT CHECKPOINT-REPORTE
+                   IF WS-STATUS-CHK NOT = 00
+                       DISPLAY "ERROR AL ABRIR CHECKPOINT. CODIGO: "
+                               WS-STATUS-CHK
+                   ELSE
+                       WRITE CHECKPOINT-LINEA-REP
+                           FROM WS-CHECKPOINT-DATA
+                       CLOSE CHECKPOINT-REPORTE
+                   END-IF
+               WHEN "EXPORT"
+                   OPEN OUTPUT CHECKPOINT-EXPORT
+                   IF WS-STATUS-CHK NOT = 00
+                       DISPLAY "ERROR AL ABRIR CHECKPOINT. CODIGO: "
+                               WS-STATUS-CHK
+                   ELSE
+                       WRITE CHECKPOINT-LINEA-EXP
+                           FROM WS-CHECKPOINT-DATA
+                       CLOSE CHECKPOINT-EXPORT
+                   END-IF
+           END-EVALUATE.
 
        END PROGRAM YOUR-PROGRAM-NAME.
